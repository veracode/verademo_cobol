@@ -2,40 +2,156 @@
       *    When the last input parameter for CALL X"91" function 35   *
       *    is set to zero, whatever has been previously written to    *
       *    the command line is executed.                              *
+      *                                                                *
+      *    command-string is now checked against APPROVED-COMMAND     *
+      *    before the CALL X"91" fires, and every invocation (allowed *
+      *    or rejected) is recorded to OPERATIONS-LOG with the        *
+      *    command, exec-result, a timestamp and the operator ID. An  *
+      *    optional PARM-CARD-FILE control card can also supply the   *
+      *    command string for an unattended run.                      *
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. x91_35_1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PARM-CARD-FILE ASSIGN TO PARMCARD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS PARM-CARD-STATUS.
+
+           SELECT OPERATIONS-LOG ASSIGN TO OPSLOG
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OPERATIONS-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-CARD-FILE.
+       01  PARM-CARD-RECORD.
+           COPY CTLCARD.
+
+       FD  OPERATIONS-LOG.
+       01  OPLOG-RECORD.
+           05 OPLOG-TIMESTAMP          PIC X(21).
+           05 FILLER                   PIC X(1) VALUE SPACE.
+           05 OPLOG-OPERATOR-ID        PIC X(20).
+           05 FILLER                   PIC X(1) VALUE SPACE.
+           05 OPLOG-EXEC-RESULT        PIC 999.
+           05 FILLER                   PIC X(1) VALUE SPACE.
+           05 OPLOG-COMMAND            PIC X(80).
+
        working-storage section.
        01 command-string   pic x(80) value spaces.
        01 exec-result      pic x comp-x.
-       01 function-35      pic 99 comp     value 35. 
+       01 function-35      pic 99 comp     value 35.
        01 null-parameter   pic 99 comp     value 0.
-       
+
+       01 operator-id PIC X(20) VALUE SPACES.
+
+      * REQ 014 - CONTROL CARD STATUS/SWITCH
+       01 PARM-CARD-STATUS PIC X(2).
+       01 PARM-CARD-SW PIC X(1) VALUE "N".
+          88 PARM-CARD-PRESENT VALUE "Y".
+
+      * REQ 010 - OPERATIONS LOG STATUS
+       01 OPERATIONS-LOG-STATUS PIC X(2).
+
+      * REQ 009 - APPROVED COMMAND TABLE
+       01 COMMAND-APPROVED-SW PIC X(1) VALUE "N".
+          88 COMMAND-APPROVED VALUE "Y".
+
+       01 APPROVED-COMMAND-VALUES.
+           05 FILLER PIC X(80) VALUE "ls -la".
+           05 FILLER PIC X(80) VALUE "BACKUP.SH".
+           05 FILLER PIC X(80) VALUE "CLEANUP.SH".
+           05 FILLER PIC X(80) VALUE "ARCHIVE.SH".
+           05 FILLER PIC X(80) VALUE "NIGHTLY-EXTRACT.SH".
+       01 APPROVED-COMMAND-TABLE REDEFINES APPROVED-COMMAND-VALUES.
+           05 APPROVED-COMMAND PIC X(80)
+              OCCURS 5 TIMES INDEXED BY APV-IDX.
+
        procedure division.
            display spaces upon crt.
-       
-       vulnerable.
-      *    CWE 248
-           ACCEPT command-string. *> CWE 248
 
+       vulnerable.
+           PERFORM GET-COMMAND-STRING.
 
            DISPLAY command-string UPON command-line.
 
-      *    The following CALL is vulnerable if the latest display 
+      *    The following CALL is vulnerable if the latest display
       *    closer to this call used a TAINTED value, the second param
       *    is == 35 and the latest parameter == 0
 
-      *    CWEID 78 
-           CALL X"91" USING exec-result, function-35, null-parameter. 
+      *    CWEID 78
+      *    CWEID 78 MITIGATED - command-string is checked against the
+      *    approved-command table below before the system call fires.
+           PERFORM VALIDATE-COMMAND.
+           IF COMMAND-APPROVED
+              CALL X"91" USING exec-result, function-35, null-parameter
+           ELSE
+              DISPLAY "COMMAND REJECTED - NOT ON APPROVED COMMAND "
+                 "LIST: " command-string
+              MOVE 255 TO exec-result
+           END-IF.
+           PERFORM LOG-OPERATION.
 
        safe.
            display spaces upon crt.
            DISPLAY "ls -la" UPON command-line.
+           MOVE "ls -la" TO command-string.
 
       *    the closest DISPLAY used a safe value
       *    FP 78
-           CALL X"91" USING exec-result, function-35, null-parameter. 
-       
+           CALL X"91" USING exec-result, function-35, null-parameter.
+           PERFORM LOG-OPERATION.
+
            stop run.
-           
\ No newline at end of file
+
+      *    REQ 014 - GET THE COMMAND STRING FROM THE CONTROL CARD WHEN
+      *    ONE IS PRESENT, OTHERWISE FALL BACK TO THE ORIGINAL ACCEPT.
+       GET-COMMAND-STRING.
+           OPEN INPUT PARM-CARD-FILE.
+           IF PARM-CARD-STATUS = "00"
+              READ PARM-CARD-FILE
+                 AT END MOVE "N" TO PARM-CARD-SW
+                 NOT AT END MOVE "Y" TO PARM-CARD-SW
+              END-READ
+           ELSE
+              MOVE "N" TO PARM-CARD-SW
+           END-IF.
+           CLOSE PARM-CARD-FILE.
+
+           IF PARM-CARD-PRESENT AND CC-COMMAND-STRING NOT = SPACES
+              MOVE CC-COMMAND-STRING TO command-string
+              MOVE CC-USERNAME TO operator-id
+              DISPLAY "COMMAND (FROM CONTROL CARD): " command-string
+           ELSE
+      *       CWE 248
+              ACCEPT command-string *> CWE 248
+              DISPLAY "OPERATOR ID: " WITH NO ADVANCING
+              ACCEPT operator-id
+           END-IF.
+
+      *    REQ 009 - CHECK command-string AGAINST THE TABLE OF
+      *    PRE-APPROVED SHOP MAINTENANCE COMMANDS.
+       VALIDATE-COMMAND.
+           MOVE "N" TO COMMAND-APPROVED-SW.
+           SET APV-IDX TO 1.
+           SEARCH APPROVED-COMMAND
+              AT END MOVE "N" TO COMMAND-APPROVED-SW
+              WHEN APPROVED-COMMAND(APV-IDX) = command-string
+                 MOVE "Y" TO COMMAND-APPROVED-SW
+           END-SEARCH.
+
+      *    REQ 010 - RECORD EVERY INVOCATION'S COMMAND, RESULT,
+      *    TIMESTAMP AND OPERATOR ID IN OPERATIONS-LOG.
+       LOG-OPERATION.
+           MOVE FUNCTION CURRENT-DATE TO OPLOG-TIMESTAMP.
+           MOVE operator-id TO OPLOG-OPERATOR-ID.
+           MOVE command-string TO OPLOG-COMMAND.
+           MOVE exec-result TO OPLOG-EXEC-RESULT.
+           OPEN EXTEND OPERATIONS-LOG.
+           IF OPERATIONS-LOG-STATUS NOT = "00"
+              OPEN OUTPUT OPERATIONS-LOG
+           END-IF.
+           WRITE OPLOG-RECORD.
+           CLOSE OPERATIONS-LOG.
