@@ -0,0 +1,48 @@
+//NIGHTBAT JOB (ACCTNO),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*****************************************************************
+//* REQ 011 - NIGHTLY BATCH DRIVER                                *
+//*                                                                *
+//* Chains the three unattended runs in order:                    *
+//*   STEP010  sql-injection-04       (extract report + audit log)*
+//*   STEP020  crypto_icsf_csn_dsg1   (sign/verify + control totls)*
+//*   STEP030  x91_35_1               (approved maintenance cmd)   *
+//*                                                                *
+//* Each program returns 0 on success and a non-zero RETURN-CODE   *
+//* on error (sql-injection-04 sets 16 on an unrecovered SQL       *
+//* error). STEP020 and STEP030 are skipped by their COND          *
+//* parameter whenever an earlier step ended abnormally, so a bad  *
+//* extract never reaches the signing or command steps.            *
+//*                                                                *
+//* Every SELECT in the three programs is ASSIGN TO a bare         *
+//* external-name (PARMCARD, SQLBATCH, AUDITLOG, SQLRPT, BNDDFLT,  *
+//* RESTCKPT, SIGNTXN, SIGNCTL, KEYREG, CTLTOTS, OPSLOG) that       *
+//* matches the DD name below it step-for-step, so each DD's DSN   *
+//* is the dataset that program actually opens under that name.    *
+//*****************************************************************
+//STEP010  EXEC PGM=SQLINJ04
+//STEPLIB  DD DSN=NIGHTBAT.LOADLIB,DISP=SHR
+//PARMCARD DD DSN=NIGHTBAT.CNTL(SQLPARM),DISP=SHR
+//SQLBATCH DD DSN=NIGHTBAT.INPUT.SQLBATCH,DISP=SHR
+//AUDITLOG DD DSN=NIGHTBAT.OUTPUT.AUDITLOG,DISP=MOD
+//SQLRPT   DD DSN=NIGHTBAT.OUTPUT.SQLRPT,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(10,10)),UNIT=SYSDA
+//BNDDFLT  DD DSN=NIGHTBAT.CNTL.BNDDFLT,DISP=SHR
+//RESTCKPT DD DSN=NIGHTBAT.WORK.RESTCKPT,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=ICSFDSG1,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=NIGHTBAT.LOADLIB,DISP=SHR
+//PARMCARD DD DSN=NIGHTBAT.CNTL(SIGNPARM),DISP=SHR
+//SIGNTXN  DD DSN=NIGHTBAT.INPUT.SIGNTXN,DISP=SHR
+//SIGNCTL  DD DSN=NIGHTBAT.CNTL.SIGNCTL,DISP=SHR
+//KEYREG   DD DSN=NIGHTBAT.CNTL.KEYREG,DISP=SHR
+//CTLTOTS  DD DSN=NIGHTBAT.OUTPUT.CTLTOTS,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=X9135X1,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DSN=NIGHTBAT.LOADLIB,DISP=SHR
+//PARMCARD DD DSN=NIGHTBAT.CNTL(CMDPARM),DISP=SHR
+//OPSLOG   DD DSN=NIGHTBAT.OUTPUT.OPSLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
