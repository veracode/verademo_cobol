@@ -10,11 +10,89 @@
       * statement is a query, the program FETCHes each row of data, *
       * then CLOSEs the cursor. *
       * use option dynamic=ansi when precompiling this sample. *
+      * *
+      * Unattended / batch extensions: *
+      * - an optional PARM-CARD-FILE control card (shared CTLCARD *
+      *   layout) can supply USERNAME and a single SQL statement so *
+      *   the program can run with nobody at the terminal. *
+      * - an optional SQL-BATCH-FILE drives a whole sequence of *
+      *   statements, one PREPARE/OPEN/FETCH cycle per record, *
+      *   instead of the single interactive ACCEPT. *
+      * - every statement run is appended to QUERY-AUDIT-LOG with *
+      *   the username, statement text, timestamp and row count. *
+      * - column output can additionally be written to a delimited *
+      *   SQL-REPORT-FILE for downstream reconciliation jobs. *
+      * - FETCH-ROWS is capped at MAX-ROWS and checkpoints ROW-COUNT *
+      *   to a RESTART-CHECKPOINT-FILE so a long extract can resume *
+      *   instead of re-running the whole cursor from scratch. *
+      * - SET-BND-DSC looks bind values up in BIND-DEFAULTS-FILE *
+      *   before falling back to an interactive ACCEPT. *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. sql-injection-04.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PARM-CARD-FILE ASSIGN TO PARMCARD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS PARM-CARD-STATUS.
+
+           SELECT OPTIONAL SQL-BATCH-FILE ASSIGN TO SQLBATCH
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS SQL-BATCH-STATUS.
+
+           SELECT QUERY-AUDIT-LOG ASSIGN TO AUDITLOG
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS AUDIT-LOG-STATUS.
+
+           SELECT OPTIONAL SQL-REPORT-FILE ASSIGN TO SQLRPT
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS SQL-REPORT-STATUS.
+
+           SELECT OPTIONAL BIND-DEFAULTS-FILE ASSIGN TO BNDDFLT
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS BND-DEF-NAME
+              FILE STATUS IS BIND-DEFAULTS-STATUS.
+
+           SELECT OPTIONAL RESTART-CHECKPOINT-FILE
+              ASSIGN TO RESTCKPT
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHECKPOINT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-CARD-FILE.
+       01  PARM-CARD-RECORD.
+           COPY CTLCARD.
+
+       FD  SQL-BATCH-FILE.
+       01  SQL-BATCH-RECORD             PIC X(80).
+
+       FD  QUERY-AUDIT-LOG.
+       01  AUDIT-LOG-RECORD.
+           05 AUDIT-TIMESTAMP           PIC X(21).
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 AUDIT-USERNAME            PIC X(20).
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 AUDIT-ROW-COUNT           PIC 9(9).
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 AUDIT-STATEMENT           PIC X(80).
+
+       FD  SQL-REPORT-FILE.
+       01  SQL-REPORT-RECORD            PIC X(400).
+
+       FD  BIND-DEFAULTS-FILE.
+       01  BIND-DEFAULT-RECORD.
+           05 BND-DEF-NAME              PIC X(80).
+           05 BND-DEF-VALUE             PIC X(80).
+
+       FD  RESTART-CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-STATEMENT-TEXT       PIC X(80).
+           05 CKPT-ROW-COUNT            PIC 9(9).
+           05 CKPT-BATCH-SEQ            PIC 9(9).
+
        WORKING-STORAGE SECTION.
        01 USERNAME PIC X(20).
       *    CWE 259 because used int SQL CONNECT
@@ -39,29 +117,99 @@
        01 SEL-INDEX PIC S9(9) COMP.
        01 VARCHAR2-TYP PIC S9(4) COMP VALUE 1.
        01 VAR-COUNT PIC 9(2).
-       01 ROW-COUNT PIC 9(4).
+       01 ROW-COUNT PIC 9(9).
        01 NO-MORE-DATA PIC X(1) VALUE "N".
        01 TMPLEN PIC S9(9) COMP.
        01 MAX-LENGTH PIC S9(9) COMP VALUE 80.
 
+      * REQ 000/002/004/012/014 - CONTROL-FILE STATUS AND SWITCHES
+       01 PARM-CARD-STATUS PIC X(2).
+       01 SQL-BATCH-STATUS PIC X(2).
+       01 AUDIT-LOG-STATUS PIC X(2).
+       01 SQL-REPORT-STATUS PIC X(2).
+       01 BIND-DEFAULTS-STATUS PIC X(2).
+       01 CHECKPOINT-STATUS PIC X(2).
+
+       01 WS-SWITCHES.
+           05 PARM-CARD-SW           PIC X(1) VALUE "N".
+              88 PARM-CARD-PRESENT           VALUE "Y".
+           05 BATCH-MODE-SW          PIC X(1) VALUE "N".
+              88 BATCH-MODE-ON               VALUE "Y".
+           05 NO-MORE-STATEMENTS-SW  PIC X(1) VALUE "N".
+              88 NO-MORE-STATEMENTS          VALUE "Y".
+           05 STATEMENT-DONE-SW      PIC X(1) VALUE "N".
+              88 STATEMENT-ALREADY-RUN       VALUE "Y".
+           05 REPORT-MODE-SW         PIC X(1) VALUE "N".
+              88 REPORT-MODE-ON              VALUE "Y".
+           05 BIND-DEFAULTS-SW       PIC X(1) VALUE "N".
+              88 BIND-DEFAULTS-AVAIL         VALUE "Y".
+           05 BIND-FOUND-SW          PIC X(1) VALUE "N".
+              88 BIND-DEFAULT-FOUND          VALUE "Y".
+           05 RESUME-SW              PIC X(1) VALUE "N".
+              88 RESUMING-FROM-CHECKPOINT    VALUE "Y".
+           05 TRUNCATED-SW           PIC X(1) VALUE "N".
+              88 RESULT-TRUNCATED            VALUE "Y".
+           05 BIND-MISSING-SW        PIC X(1) VALUE "N".
+              88 BIND-VALUE-MISSING          VALUE "Y".
+           05 STMT-ERROR-SW          PIC X(1) VALUE "N".
+              88 STATEMENT-HAD-SQL-ERROR     VALUE "Y".
+           05 RUN-RESUMING-SW        PIC X(1) VALUE "N".
+              88 RUN-IS-RESUMING             VALUE "Y".
+
+      * REQ 003 - RESULT SET CAP
+       01 MAX-ROWS PIC 9(9) VALUE 5000.
+       01 ROWS-FETCHED-SO-FAR PIC 9(9).
+
+      * REQ 012 - CHECKPOINT INTERVAL AND RESUME COUNTERS
+       01 CHECKPOINT-INTERVAL PIC 9(9) VALUE 100.
+       01 RESUME-SKIP-COUNT PIC 9(9) VALUE 0.
+       01 CKPT-QUOTIENT PIC 9(9).
+       01 CKPT-REMAINDER PIC 9(9).
+
+      * REQ 012/REVIEW - ORDINAL POSITION OF THE STATEMENT CURRENTLY
+      * BEING DISPATCHED (WHICHEVER SOURCE IT CAME FROM) AND THE LAST
+      * ONE A PRIOR RUN FINISHED, SO A RESTARTED BATCH RUN CAN SKIP
+      * PAST SQL-BATCH-FILE RECORDS ALREADY COMPLETED AND AUDITED
+      * INSTEAD OF REPROCESSING THE WHOLE FILE FROM THE TOP.
+       01 WS-BATCH-SEQ PIC 9(9) VALUE 0.
+       01 LAST-COMPLETED-BATCH-SEQ PIC 9(9) VALUE 0.
+
+      * REQ 002 - DELIMITED REPORT LINE BUILD AREA
+       01 REPORT-LINE PIC X(400).
+       01 REPORT-LINE-LEN PIC 9(4).
+       01 REPORT-DELIM PIC X(1) VALUE ",".
+       01 REPORT-FIELD-VALUE PIC X(80).
+
            EXEC SQL INCLUDE SQLCA END-EXEC.
 
        PROCEDURE DIVISION.
        START-MAIN.
-           EXEC SQL WHENEVER SQLERROR GOTO SQL-ERROR END-EXEC.
+      *    REQ 001/REVIEW - AN UNRECOVERED SQLERROR USED TO GOTO
+      *    SQL-ERROR AND STOP RUN, WHICH ABORTED EVERY REMAINING
+      *    STATEMENT IN SQL-BATCH-FILE ON THE FIRST BAD STATEMENT.
+      *    WHENEVER NOW JUST CONTINUES, AND PROCESS-ONE-STATEMENT/
+      *    RUN-STATEMENT-CURSOR EXPLICITLY CHECK SQLCODE AFTER EACH
+      *    STATEMENT-LEVEL EXEC SQL CALL VIA CHECK-SQL-ERROR SO ONE BAD
+      *    STATEMENT IS LOGGED AND SKIPPED, NOT FATAL TO THE BATCH.
+      *    CONNECT FAILURES BELOW ARE STILL FATAL SINCE NOTHING CAN RUN
+      *    WITHOUT A SESSION; THOSE ARE CHECKED EXPLICITLY TOO.
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+
+           PERFORM OPEN-CONTROL-FILES.
+           PERFORM GET-USERNAME.
 
-           DISPLAY "USERNAME: " WITH NO ADVANCING.
-      *    CWEID 248
-           ACCEPT USERNAME. *> CWEID 248
            DISPLAY "PASSWORD: " WITH NO ADVANCING.
 
       *    CWE 259
-           EXEC SQL 
+           EXEC SQL
               CONNECT :USERNAME IDENTIFIED BY "SECRETPWD" *> CWE 259
            END-EXEC.
 
 
            EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD END-EXEC.
+           IF SQLCODE NOT = 0
+              GO TO SQL-ERROR
+           END-IF.
            DISPLAY "CONNECTED TO ORACLE AS USER: ", USERNAME.
 
       * ALLOCATE THE BIND AND SELECT DESCRIPTORS.
@@ -69,115 +217,439 @@
            EXEC SQL ALLOCATE DESCRIPTOR :BDSC WITH MAX 20 END-EXEC.
            EXEC SQL ALLOCATE DESCRIPTOR :SDSC WITH MAX 20 END-EXEC.
 
-      * GET A SQL STATEMENT FROM THE OPERATOR.
+      *    REQ 001/014 - RUN EITHER ONE STATEMENT OR A WHOLE BATCH.
 
-           DISPLAY "ENTER SQL STATEMENT WITHOUT TERMINATOR:".
-           DISPLAY ">" WITH NO ADVANCING.
-      *    CWEID 248
-           ACCEPT DYN-STATEMENT.  *> CWEID 248
+           MOVE "N" TO NO-MORE-STATEMENTS-SW.
+           PERFORM GET-NEXT-STATEMENT.
+           PERFORM PROCESS-ONE-STATEMENT
+              WITH TEST BEFORE
+              UNTIL NO-MORE-STATEMENTS.
+
+           DISPLAY " ".
+           DISPLAY "HAVE A GOOD DAY!".
            DISPLAY " ".
 
-      * PREPARE THE SQL STATEMENT AND DECLARE A CURSOR.
-      *    CWEID 89
-           EXEC SQL PREPARE S1 FROM :DYN-STATEMENT END-EXEC. *> CWE 89
-           EXEC SQL DECLARE C1 CURSOR FOR S1 END-EXEC.
+      *    CLEAN UP AND TERMINATE.
 
-      * DESCRIBE BIND VARIABLES.
+           EXEC SQL DEALLOCATE DESCRIPTOR :BDSC END-EXEC.
+           EXEC SQL DEALLOCATE DESCRIPTOR :SDSC END-EXEC.
+           EXEC SQL ROLLBACK WORK RELEASE END-EXEC.
+           PERFORM CLOSE-CONTROL-FILES.
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
 
-           EXEC SQL DESCRIBE INPUT S1 USING DESCRIPTOR :BDSC END-EXEC.
+      *    DISPLAY ORACLE ERROR MESSAGE AND CODE.
 
-           EXEC SQL GET DESCRIPTOR :BDSC :BNDCNT = COUNT END-EXEC.
+       SQL-ERROR.
+           DISPLAY " ".
+      *    CWEID 209
+           DISPLAY SQLERRMC. *> CWEID 209
+       END-SQL.
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+           EXEC SQL ROLLBACK WORK RELEASE END-EXEC.
+           PERFORM CLOSE-CONTROL-FILES.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
 
-           IF BNDCNT < 0
-              DISPLAY "TOO MANY BIND VARIABLES."
-              GO TO END-SQL
+      *    PERFORMED SUBROUTINES BEGIN HERE:
+
+      *    REQ 014 - OPEN THE OPTIONAL CONTROL FILES USED FOR AN
+      *    UNATTENDED RUN AND SET THE SWITCHES THAT DRIVE THE REST
+      *    OF THE PROGRAM.
+       OPEN-CONTROL-FILES.
+           OPEN INPUT PARM-CARD-FILE.
+           IF PARM-CARD-STATUS = "00"
+              READ PARM-CARD-FILE
+                 AT END MOVE "N" TO PARM-CARD-SW
+                 NOT AT END MOVE "Y" TO PARM-CARD-SW
+              END-READ
            ELSE
-              DISPLAY "NUMBER OF BIND VARIABLES: " WITH NO ADVANCING
-              MOVE BNDCNT TO VAR-COUNT
-              DISPLAY VAR-COUNT
-      *       EXEC SQL SET DESCRIPTOR :BDSC COUNT = :BNDCNT END-EXEC
+              MOVE "N" TO PARM-CARD-SW
            END-IF.
 
-           IF BNDCNT = 0
-              GO TO DESCRIBE-ITEMS.
-           PERFORM SET-BND-DSC
-              VARYING BND-INDEX FROM 1 BY 1
-              UNTIL BND-INDEX > BNDCNT.
+      *    REQ 003 - A CONTROL CARD MAY OVERRIDE THE DEFAULT MAX-ROWS
+      *    CUTOFF; OTHERWISE THE COMPILED-IN DEFAULT OF 5000 STANDS.
+           IF PARM-CARD-PRESENT AND CC-MAX-ROWS > 0
+              MOVE CC-MAX-ROWS TO MAX-ROWS
+           END-IF.
 
-      *    OPEN THE CURSOR AND DESCRIBE THE SELECT-LIST ITEMS.
+           OPEN INPUT SQL-BATCH-FILE.
+           IF SQL-BATCH-STATUS = "00"
+              MOVE "Y" TO BATCH-MODE-SW
+           ELSE
+              MOVE "N" TO BATCH-MODE-SW
+           END-IF.
 
-       DESCRIBE-ITEMS.
-           EXEC SQL OPEN C1 USING DESCRIPTOR :BDSC END-EXEC.
+           OPEN EXTEND QUERY-AUDIT-LOG.
+           IF AUDIT-LOG-STATUS NOT = "00"
+              OPEN OUTPUT QUERY-AUDIT-LOG
+           END-IF.
 
-           EXEC SQL DESCRIBE OUTPUT S1 USING DESCRIPTOR :SDSC END-EXEC.
+      *    REQ 012/REVIEW - PEEK AT RESTART-CHECKPOINT-FILE BEFORE
+      *    OPENING SQL-REPORT-FILE, SO A RESTARTED RUN CAN BE TOLD
+      *    APART FROM A FRESH ONE, AND SO THE BATCH-FILE FAST-FORWARD
+      *    POSITION SURVIVES ACROSS THE WHOLE RUN, NOT JUST THE ONE
+      *    STATEMENT CHECK-RESTART-CHECKPOINT RE-READS IT FOR.
+           OPEN INPUT RESTART-CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS = "00"
+              READ RESTART-CHECKPOINT-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE "Y" TO RUN-RESUMING-SW
+                    MOVE CKPT-BATCH-SEQ TO LAST-COMPLETED-BATCH-SEQ
+              END-READ
+              CLOSE RESTART-CHECKPOINT-FILE
+           END-IF.
 
-           EXEC SQL GET DESCRIPTOR :SDSC :SELCNT = COUNT END-EXEC.
+      *    REQ 002 - ONLY GENERATE THE CSV REPORT WHEN THE OPERATOR
+      *    ASKED FOR IT ON THE CONTROL CARD; OTHERWISE LEAVE
+      *    SQL-REPORT-FILE UNOPENED SO SQLRPT.CSV IS NEITHER CREATED
+      *    NOR TRUNCATED ON A RUN THAT DIDN'T REQUEST IT.
+      *    REQ 012/REVIEW - A RESTARTED RUN OPENS THE REPORT FILE IN
+      *    EXTEND MODE INSTEAD OF OUTPUT MODE, SO ROWS ALREADY WRITTEN
+      *    TO THE CSV BY THE RUN THAT LEFT THE CHECKPOINT BEHIND AREN'T
+      *    TRUNCATED AWAY BY THIS RUN'S RESUMED, PARTIAL FETCH.
+           IF PARM-CARD-PRESENT AND CC-REPORT-FLAG = "Y"
+              IF RUN-IS-RESUMING
+                 OPEN EXTEND SQL-REPORT-FILE
+                 IF SQL-REPORT-STATUS NOT = "00"
+                    OPEN OUTPUT SQL-REPORT-FILE
+                 END-IF
+              ELSE
+                 OPEN OUTPUT SQL-REPORT-FILE
+              END-IF
+              IF SQL-REPORT-STATUS = "00"
+                 MOVE "Y" TO REPORT-MODE-SW
+              ELSE
+                 MOVE "N" TO REPORT-MODE-SW
+              END-IF
+           ELSE
+              MOVE "N" TO REPORT-MODE-SW
+           END-IF.
+
+           OPEN INPUT BIND-DEFAULTS-FILE.
+           IF BIND-DEFAULTS-STATUS = "00"
+              MOVE "Y" TO BIND-DEFAULTS-SW
+           ELSE
+              MOVE "N" TO BIND-DEFAULTS-SW
+           END-IF.
+
+       CLOSE-CONTROL-FILES.
+           CLOSE PARM-CARD-FILE.
+           CLOSE SQL-BATCH-FILE.
+           CLOSE QUERY-AUDIT-LOG.
+           IF REPORT-MODE-ON
+              CLOSE SQL-REPORT-FILE
+           END-IF.
+           CLOSE BIND-DEFAULTS-FILE.
+
+      *    REQ 014 - GET USERNAME FROM THE CONTROL CARD WHEN ONE IS
+      *    PRESENT, OTHERWISE FALL BACK TO THE ORIGINAL ACCEPT.
+       GET-USERNAME.
+           IF PARM-CARD-PRESENT AND CC-USERNAME NOT = SPACES
+              MOVE CC-USERNAME TO USERNAME
+              DISPLAY "USERNAME (FROM CONTROL CARD): " USERNAME
+           ELSE
+              DISPLAY "USERNAME: " WITH NO ADVANCING
+      *       CWEID 248
+              ACCEPT USERNAME *> CWEID 248
+           END-IF.
+
+      *    REQ 001/014 - SUPPLY THE NEXT SQL STATEMENT TO RUN, EITHER
+      *    FROM THE BATCH FILE, THE CONTROL CARD, OR THE TERMINAL.
+      *    REQ 012/REVIEW - IN BATCH MODE, KEEP READING (WITHOUT
+      *    DISPATCHING) PAST ANY SQL-BATCH-FILE RECORD A PRIOR RUN
+      *    ALREADY COMPLETED AND AUDITED, SO A RESTART FAST-FORWARDS TO
+      *    THE STATEMENT IT LEFT OFF ON INSTEAD OF REPROCESSING AND
+      *    RE-AUDITING EVERY STATEMENT FROM THE TOP OF THE FILE.
+       GET-NEXT-STATEMENT.
+           IF BATCH-MODE-ON
+              PERFORM WITH TEST AFTER UNTIL
+                 NO-MORE-STATEMENTS
+                 OR WS-BATCH-SEQ > LAST-COMPLETED-BATCH-SEQ
+                 READ SQL-BATCH-FILE INTO DYN-STATEMENT
+                    AT END MOVE "Y" TO NO-MORE-STATEMENTS-SW
+                 END-READ
+                 IF NOT NO-MORE-STATEMENTS
+                    ADD 1 TO WS-BATCH-SEQ
+                 END-IF
+              END-PERFORM
+           ELSE
+              IF STATEMENT-ALREADY-RUN
+                 MOVE "Y" TO NO-MORE-STATEMENTS-SW
+              ELSE
+                 IF PARM-CARD-PRESENT AND CC-SQL-TEXT NOT = SPACES
+                    MOVE CC-SQL-TEXT TO DYN-STATEMENT
+                    DISPLAY "SQL STATEMENT (FROM CONTROL CARD): "
+                       DYN-STATEMENT
+                 ELSE
+                    DISPLAY "ENTER SQL STATEMENT WITHOUT TERMINATOR:"
+                    DISPLAY ">" WITH NO ADVANCING
+      *             CWEID 248
+                    ACCEPT DYN-STATEMENT  *> CWEID 248
+                    DISPLAY " "
+                 END-IF
+                 ADD 1 TO WS-BATCH-SEQ
+                 MOVE "Y" TO STATEMENT-DONE-SW
+              END-IF
+           END-IF.
+
+      *    REQ 001 - RUN ONE STATEMENT THROUGH A FULL
+      *    PREPARE/DESCRIBE/OPEN/FETCH CYCLE, THEN FETCH THE NEXT
+      *    STATEMENT TO DRIVE THE BATCH LOOP.
+
+       PROCESS-ONE-STATEMENT.
+           MOVE 0 TO ROW-COUNT.
+           MOVE "N" TO TRUNCATED-SW.
+           MOVE "N" TO BIND-MISSING-SW.
+           MOVE "N" TO STMT-ERROR-SW.
+           PERFORM CHECK-RESTART-CHECKPOINT.
+
+      * PREPARE THE SQL STATEMENT AND DECLARE A CURSOR.
+      *    CWEID 89
+           EXEC SQL PREPARE S1 FROM :DYN-STATEMENT END-EXEC. *> CWE 89
+           PERFORM CHECK-SQL-ERROR.
 
-           IF SELCNT < 0
-              DISPLAY "TOO MANY SELECT-LIST ITEMS."
-              GO TO END-SQL
+           IF STATEMENT-HAD-SQL-ERROR
+              PERFORM WRITE-AUDIT-RECORD
            ELSE
-              DISPLAY "NUMBER OF SELECT-LIST ITEMS: "
-                 WITH NO ADVANCING
-              MOVE SELCNT TO VAR-COUNT
-              DISPLAY VAR-COUNT
+              EXEC SQL DECLARE C1 CURSOR FOR S1 END-EXEC
+
+      * DESCRIBE BIND VARIABLES.
+
+              EXEC SQL DESCRIBE INPUT S1 USING DESCRIPTOR :BDSC
+                 END-EXEC
+
+              EXEC SQL GET DESCRIPTOR :BDSC :BNDCNT = COUNT END-EXEC
+
+              IF BNDCNT < 0
+                 DISPLAY "TOO MANY BIND VARIABLES."
+                 PERFORM WRITE-AUDIT-RECORD
+                 GO TO END-SQL
+              ELSE
+                 DISPLAY "NUMBER OF BIND VARIABLES: " WITH NO ADVANCING
+                 MOVE BNDCNT TO VAR-COUNT
+                 DISPLAY VAR-COUNT
+      *          EXEC SQL SET DESCRIPTOR :BDSC COUNT = :BNDCNT END-EXEC
+              END-IF
+
+              IF BNDCNT > 0
+                 PERFORM SET-BND-DSC
+                    VARYING BND-INDEX FROM 1 BY 1
+                    UNTIL BND-INDEX > BNDCNT
+              END-IF
+
+      *       REQ 004/REVIEW - SET-BND-DSC SETS BIND-MISSING-SW
+      *       INSTEAD OF PROMPTING WHEN A BIND DEFAULT IS MISSING
+      *       DURING AN UNATTENDED RUN, SO THIS STATEMENT IS LOGGED
+      *       AND SKIPPED RATHER THAN RUN WITH A BLANK BIND VALUE OR
+      *       BLOCKING THE WHOLE JOB ON AN ACCEPT NOBODY IS THERE TO
+      *       ANSWER.
+              IF BIND-VALUE-MISSING
+                 DISPLAY "STATEMENT SKIPPED - MISSING BIND DEFAULT."
+                 PERFORM WRITE-AUDIT-RECORD
+              ELSE
+                 PERFORM RUN-STATEMENT-CURSOR
+              END-IF
+           END-IF.
+
+           MOVE "N" TO NO-MORE-DATA.
+           PERFORM GET-NEXT-STATEMENT.
+
+      *    REQ 001/REVIEW - CHECK SQLCODE AFTER AN EXEC SQL CALL THAT
+      *    CAN FAIL ON A BAD STATEMENT (A BAD TABLE REFERENCE, A
+      *    PERMISSIONS ERROR, A SYNTAX SLIP), AND SET STMT-ERROR-SW SO
+      *    THE CALLER LOGS AND SKIPS JUST THIS STATEMENT INSTEAD OF
+      *    LETTING WHENEVER SQLERROR ABORT THE WHOLE SQL-BATCH-FILE RUN.
+       CHECK-SQL-ERROR.
+           IF SQLCODE NOT = 0
               DISPLAY " "
-      *       EXEC SQL SET DESCRIPTOR :SDSC COUNT = :SELCNT END-EXEC
+              DISPLAY "*** SQL ERROR ON STATEMENT: " DYN-STATEMENT
+              DISPLAY SQLERRMC
+              SET STATEMENT-HAD-SQL-ERROR TO TRUE
            END-IF.
 
-      *    SET THE INPUT DESCRIPTOR
+      *    REQ 001 - OPEN THE CURSOR, DESCRIBE THE SELECT-LIST ITEMS,
+      *    FETCH EVERY ROW, THEN CLOSE THE CURSOR AND CHECKPOINT.
+      *    FACTORED OUT OF PROCESS-ONE-STATEMENT SO A MISSING BIND
+      *    DEFAULT CAN SKIP STRAIGHT TO WRITE-AUDIT-RECORD WITHOUT
+      *    OPENING A CURSOR AGAINST A BLANK BIND VALUE.
+       RUN-STATEMENT-CURSOR.
 
-           IF SELCNT > 0
-                 PERFORM SET-SEL-DSC
-                 VARYING SEL-INDEX FROM 1 BY 1
-                 UNTIL SEL-INDEX > SELCNT
-                 DISPLAY " ".
+      *    OPEN THE CURSOR AND DESCRIBE THE SELECT-LIST ITEMS.
 
-      *    FETCH EACH ROW AND PRINT EACH SELECT-LIST VALUE.
+           EXEC SQL OPEN C1 USING DESCRIPTOR :BDSC END-EXEC.
+           PERFORM CHECK-SQL-ERROR.
 
-           IF SELCNT > 0
-              PERFORM FETCH-ROWS UNTIL NO-MORE-DATA = "Y".
+           IF STATEMENT-HAD-SQL-ERROR
+              PERFORM WRITE-AUDIT-RECORD
+           ELSE
+              EXEC SQL DESCRIBE OUTPUT S1 USING DESCRIPTOR :SDSC
+                 END-EXEC
 
-           DISPLAY " "
-           DISPLAY "NUMBER OF ROWS PROCESSED: " WITH NO ADVANCING.
-           MOVE SQLERRD(3) TO ROW-COUNT.
-           DISPLAY ROW-COUNT.
+              EXEC SQL GET DESCRIPTOR :SDSC :SELCNT = COUNT END-EXEC
 
-      *    CLEAN UP AND TERMINATE.
+              IF SELCNT < 0
+                 DISPLAY "TOO MANY SELECT-LIST ITEMS."
+                 PERFORM WRITE-AUDIT-RECORD
+                 GO TO END-SQL
+              ELSE
+                 DISPLAY "NUMBER OF SELECT-LIST ITEMS: "
+                    WITH NO ADVANCING
+                 MOVE SELCNT TO VAR-COUNT
+                 DISPLAY VAR-COUNT
+                 DISPLAY " "
+      *          EXEC SQL SET DESCRIPTOR :SDSC COUNT = :SELCNT END-EXEC
+              END-IF
+
+      *       SET THE INPUT DESCRIPTOR
+
+              IF SELCNT > 0
+                    MOVE SPACES TO REPORT-LINE
+                    MOVE 0 TO REPORT-LINE-LEN
+                    PERFORM SET-SEL-DSC
+                    VARYING SEL-INDEX FROM 1 BY 1
+                    UNTIL SEL-INDEX > SELCNT
+                    DISPLAY " "
+                    PERFORM WRITE-REPORT-LINE
+              END-IF
+
+      *       FETCH EACH ROW AND PRINT EACH SELECT-LIST VALUE.
+
+              IF SELCNT > 0
+                 PERFORM FETCH-ROWS UNTIL NO-MORE-DATA = "Y"
+              END-IF
 
-           EXEC SQL CLOSE C1 END-EXEC.
-           EXEC SQL DEALLOCATE DESCRIPTOR :BDSC END-EXEC.
-           EXEC SQL DEALLOCATE DESCRIPTOR :SDSC END-EXEC.
-           EXEC SQL ROLLBACK WORK RELEASE END-EXEC.
-           DISPLAY " ".
-           DISPLAY "HAVE A GOOD DAY!".
-           DISPLAY " ".
-           STOP RUN.
+              DISPLAY " "
+              DISPLAY "NUMBER OF ROWS PROCESSED: " WITH NO ADVANCING
+              IF ROW-COUNT = 0
+                 MOVE SQLERRD(3) TO ROW-COUNT
+              END-IF
+              DISPLAY ROW-COUNT
 
-      *    DISPLAY ORACLE ERROR MESSAGE AND CODE.
+              EXEC SQL CLOSE C1 END-EXEC
 
-       SQL-ERROR.
-           DISPLAY " ".
-      *    CWEID 209
-           DISPLAY SQLERRMC. *> CWEID 209
-       END-SQL.
-           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
-           EXEC SQL ROLLBACK WORK RELEASE END-EXEC.
-           STOP RUN.
+              PERFORM WRITE-AUDIT-RECORD
+              PERFORM CLEAR-CHECKPOINT
+           END-IF.
 
-      *    PERFORMED SUBROUTINES BEGIN HERE:
+      *    REQ 000 - APPEND ONE AUDIT RECORD FOR THE STATEMENT THAT
+      *    JUST FINISHED: WHO RAN IT, WHAT IT WAS, WHEN, AND HOW MANY
+      *    ROWS CAME BACK.
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE USERNAME TO AUDIT-USERNAME.
+           MOVE DYN-STATEMENT TO AUDIT-STATEMENT.
+           MOVE ROW-COUNT TO AUDIT-ROW-COUNT.
+           WRITE AUDIT-LOG-RECORD.
+
+      *    REQ 012 - IF A CHECKPOINT WAS LEFT BEHIND FOR THIS EXACT
+      *    STATEMENT TEXT, SKIP RE-DISPLAYING, RE-REPORTING AND
+      *    RE-CHECKPOINTING ROWS UP TO THE LAST CHECKPOINTED ROW COUNT
+      *    ON A RESTART, RATHER THAN LEAVING THE OPERATOR TO WADE
+      *    THROUGH DUPLICATE OUTPUT FOR ROWS ALREADY SEEN. THE CURSOR
+      *    ITSELF IS STILL RE-OPENED AND RE-FETCHES EVERY ROW FROM THE
+      *    START, SINCE ORACLE HAS NO WAY TO REPOSITION AN EXISTING
+      *    CURSOR TO AN ARBITRARY ROW WITHOUT REFETCHING. THE
+      *    CHECKPOINT FILE HOLDS A SINGLE RECORD, SO IT IS OPENED AND
+      *    CLOSED AROUND EACH ACCESS RATHER THAN KEPT OPEN FOR THE
+      *    WHOLE RUN.
+       CHECK-RESTART-CHECKPOINT.
+           MOVE 0 TO RESUME-SKIP-COUNT.
+           MOVE "N" TO RESUME-SW.
+           OPEN INPUT RESTART-CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS = "00"
+              READ RESTART-CHECKPOINT-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    IF CKPT-STATEMENT-TEXT = DYN-STATEMENT
+                       MOVE CKPT-ROW-COUNT TO RESUME-SKIP-COUNT
+                       MOVE "Y" TO RESUME-SW
+                       DISPLAY "RESUMING AFTER CHECKPOINTED ROW: "
+                          RESUME-SKIP-COUNT
+                    END-IF
+              END-READ
+              CLOSE RESTART-CHECKPOINT-FILE
+           END-IF.
+
+      *    REQ 012 - PERIODICALLY SAVE ROW-COUNT SO A RERUN CAN SKIP
+      *    ROWS ALREADY PROCESSED INSTEAD OF STARTING OVER.
+      *    REQ 012/REVIEW - ALSO SAVE THE ORDINAL OF THE STATEMENT
+      *    CURRENTLY IN FLIGHT, LESS ONE, AS THE LAST BATCH-FILE
+      *    STATEMENT A RESTART CAN TREAT AS FULLY COMPLETE (THIS ONE
+      *    ISN'T DONE YET - THAT'S WHY IT'S CHECKPOINTING).
+       CHECKPOINT-PROGRESS.
+           MOVE DYN-STATEMENT TO CKPT-STATEMENT-TEXT.
+           MOVE ROW-COUNT TO CKPT-ROW-COUNT.
+           MOVE WS-BATCH-SEQ TO CKPT-BATCH-SEQ.
+           SUBTRACT 1 FROM CKPT-BATCH-SEQ.
+           OPEN OUTPUT RESTART-CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS = "00"
+              WRITE CHECKPOINT-RECORD
+              CLOSE RESTART-CHECKPOINT-FILE
+           END-IF.
+
+      *    REQ 012 - A STATEMENT THAT RAN TO COMPLETION NO LONGER
+      *    NEEDS A ROW-LEVEL RESTART POINT, SO BLANK THE STATEMENT
+      *    TEXT CHECK-RESTART-CHECKPOINT MATCHES AGAINST.
+      *    REQ 012/REVIEW - THE FILE STILL CARRIES ONE RECORD FORWARD
+      *    RATHER THAN GOING EMPTY, SINCE IT NOW ALSO RECORDS THIS
+      *    STATEMENT'S ORDINAL AS THE LAST ONE A RESTART CAN FAST-
+      *    FORWARD PAST IN GET-NEXT-STATEMENT; BLANKING
+      *    CKPT-STATEMENT-TEXT JUST KEEPS CHECK-RESTART-CHECKPOINT'S
+      *    EXACT-TEXT MATCH FROM EVER FIRING FOR A LATER, DIFFERENT
+      *    STATEMENT.
+       CLEAR-CHECKPOINT.
+           MOVE SPACES TO CKPT-STATEMENT-TEXT.
+           MOVE 0 TO CKPT-ROW-COUNT.
+           MOVE WS-BATCH-SEQ TO CKPT-BATCH-SEQ.
+           OPEN OUTPUT RESTART-CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS = "00"
+              WRITE CHECKPOINT-RECORD
+              CLOSE RESTART-CHECKPOINT-FILE
+           END-IF.
 
       *    SET A BIND-LIST ELEMENT'S ATTRIBUTE
       *    LET THE USER FILL IN THE BIND VARIABLES AND
       *    REPLACE THE 0S DESCRIBED INTO THE DATATYPE FIELDS OF THE
       *    BIND DESCRIPTOR WITH 1S TO AVOID AN "INVALID DATATYPE"
       *    ORACLE ERROR
+      *    REQ 004 - CHECK BIND-DEFAULTS-FILE FOR A STORED VALUE
+      *    BEFORE PROMPTING THE OPERATOR.
        SET-BND-DSC.
            EXEC SQL GET DESCRIPTOR :BDSC VALUE
               :BND-INDEX :BNDNAME = NAME END-EXEC.
-           DISPLAY "ENTER VALUE FOR ", BNDNAME.
-      *    CWEID 248
-           ACCEPT BNDVAL. *> CWEID 248
+
+           MOVE SPACES TO BNDVAL.
+           MOVE "N" TO BIND-FOUND-SW.
+           IF BIND-DEFAULTS-AVAIL
+              MOVE BNDNAME TO BND-DEF-NAME
+              READ BIND-DEFAULTS-FILE
+                 INVALID KEY MOVE "N" TO BIND-FOUND-SW
+                 NOT INVALID KEY
+                    MOVE BND-DEF-VALUE TO BNDVAL
+                    MOVE "Y" TO BIND-FOUND-SW
+              END-READ
+           END-IF.
+
+           IF BIND-DEFAULT-FOUND
+              DISPLAY "USING STORED DEFAULT FOR ", BNDNAME,
+                 ": ", BNDVAL
+           ELSE
+      *       REQ 004/REVIEW - AN UNATTENDED RUN CAN'T SIT AT AN
+      *       ACCEPT WAITING FOR A BIND VALUE NOBODY IS THERE TO
+      *       SUPPLY, SO SKIP THE STATEMENT INSTEAD OF PROMPTING.
+              IF BATCH-MODE-ON OR PARM-CARD-PRESENT
+                 DISPLAY "NO STORED DEFAULT FOR ", BNDNAME,
+                    " - SKIPPING STATEMENT (UNATTENDED RUN)."
+                 SET BIND-VALUE-MISSING TO TRUE
+              ELSE
+                 DISPLAY "ENTER VALUE FOR ", BNDNAME
+      *          CWEID 248
+                 ACCEPT BNDVAL *> CWEID 248
+              END-IF
+           END-IF.
+
            EXEC SQL SET DESCRIPTOR :BDSC VALUE :BND-INDEX
               TYPE = :VARCHAR2-TYP, LENGTH = :MAX-LENGTH,
               DATA = :BNDVAL END-EXEC.
@@ -207,6 +679,7 @@
            IF SELTYP = 2
               IF TMPLEN > MAX-LENGTH
                  DISPLAY "COLUMN VALUE TOO LARGE FOR DATA BUFFER."
+                 PERFORM WRITE-AUDIT-RECORD
                  GO TO END-SQL
               ELSE
                  MOVE TMPLEN TO SELLEN.
@@ -217,20 +690,62 @@
       * DISPLAY COLUMN HEADING.
            DISPLAY " ", SELNAME-ARR(1:SELLEN) WITH NO ADVANCING.
 
+      *    REQ 002 - APPEND THE SAME HEADING TO THE REPORT LINE.
+           IF REPORT-MODE-ON
+              MOVE SPACES TO REPORT-FIELD-VALUE
+              MOVE SELNAME-ARR(1:SELLEN) TO REPORT-FIELD-VALUE
+              PERFORM APPEND-REPORT-FIELD.
+
            EXEC SQL SET DESCRIPTOR :SDSC VALUE :SEL-INDEX
               TYPE = :SELTYP, LENGTH = :SELLEN END-EXEC.
 
       * FETCH A ROW AND PRINT THE SELECT-LIST VALUE.
+      *    REQ 003 - STOP EARLY ONCE MAX-ROWS HAS BEEN REACHED AND
+      *    FLAG THE RESULT AS TRUNCATED.
+      *    REQ 012 - SKIP OVER ROWS ALREADY PROCESSED BEFORE A
+      *    CHECKPOINTED RESTART, AND CHECKPOINT PROGRESS AS WE GO.
 
        FETCH-ROWS.
-           EXEC SQL FETCH C1 INTO DESCRIPTOR :SDSC END-EXEC.
-           IF SQLCODE NOT = 0
-              MOVE "Y" TO NO-MORE-DATA.
-           IF SQLCODE = 0
-              PERFORM PRINT-COLUMN-VALUES
-              VARYING SEL-INDEX FROM 1 BY 1
-              UNTIL SEL-INDEX > SELCNT
-              DISPLAY " ".
+           IF ROW-COUNT >= MAX-ROWS
+              EXEC SQL FETCH C1 INTO DESCRIPTOR :SDSC END-EXEC
+              IF SQLCODE NOT = 0
+                 MOVE "Y" TO NO-MORE-DATA
+              ELSE
+                 SET RESULT-TRUNCATED TO TRUE
+                 MOVE SQLERRD(3) TO ROWS-FETCHED-SO-FAR
+                 DISPLAY " "
+                 DISPLAY "ADDITIONAL ROWS AVAILABLE, "
+                    "RESULT TRUNCATED. ROWS FETCHED: "
+                    WITH NO ADVANCING
+                 DISPLAY ROWS-FETCHED-SO-FAR
+                 MOVE "Y" TO NO-MORE-DATA
+              END-IF
+           ELSE
+              EXEC SQL FETCH C1 INTO DESCRIPTOR :SDSC END-EXEC
+              IF SQLCODE NOT = 0
+                 MOVE "Y" TO NO-MORE-DATA
+              ELSE
+                 ADD 1 TO ROW-COUNT
+                 IF RESUMING-FROM-CHECKPOINT
+                    AND ROW-COUNT <= RESUME-SKIP-COUNT
+                    CONTINUE
+                 ELSE
+                    MOVE SPACES TO REPORT-LINE
+                    MOVE 0 TO REPORT-LINE-LEN
+                    PERFORM PRINT-COLUMN-VALUES
+                       VARYING SEL-INDEX FROM 1 BY 1
+                       UNTIL SEL-INDEX > SELCNT
+                    DISPLAY " "
+                    PERFORM WRITE-REPORT-LINE
+                 END-IF
+                 DIVIDE ROW-COUNT BY CHECKPOINT-INTERVAL
+                    GIVING CKPT-QUOTIENT
+                    REMAINDER CKPT-REMAINDER
+                 IF CKPT-REMAINDER = 0
+                    PERFORM CHECKPOINT-PROGRESS
+                 END-IF
+              END-IF
+           END-IF.
 
       * PRINT A SELECT-LIST VALUE.
 
@@ -250,4 +765,37 @@
 
            DISPLAY SELDATA(1:SELLEN), " "
               WITH NO ADVANCING.
-              
\ No newline at end of file
+
+      *    REQ 002 - APPEND THE SAME COLUMN VALUE TO THE REPORT LINE.
+           IF REPORT-MODE-ON
+              MOVE SPACES TO REPORT-FIELD-VALUE
+              MOVE SELDATA(1:SELLEN) TO REPORT-FIELD-VALUE
+              PERFORM APPEND-REPORT-FIELD.
+
+      *    REQ 002 - BUILD ONE DELIMITED FIELD, FROM
+      *    REPORT-FIELD-VALUE, ONTO THE END OF REPORT-LINE.
+       APPEND-REPORT-FIELD.
+           IF REPORT-LINE-LEN > 0
+              STRING REPORT-LINE(1:REPORT-LINE-LEN) DELIMITED BY SIZE
+                     REPORT-DELIM DELIMITED BY SIZE
+                     FUNCTION TRIM(REPORT-FIELD-VALUE TRAILING)
+                        DELIMITED BY SIZE
+                 INTO REPORT-LINE
+              END-STRING
+           ELSE
+              STRING FUNCTION TRIM(REPORT-FIELD-VALUE TRAILING)
+                        DELIMITED BY SIZE
+                 INTO REPORT-LINE
+              END-STRING
+           END-IF.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(REPORT-LINE TRAILING))
+              TO REPORT-LINE-LEN.
+
+      *    REQ 002 - FLUSH THE ACCUMULATED REPORT LINE TO THE REPORT
+      *    FILE WHEN REPORT OUTPUT IS TURNED ON.
+       WRITE-REPORT-LINE.
+           IF REPORT-MODE-ON AND REPORT-LINE-LEN > 0
+              MOVE SPACES TO SQL-REPORT-RECORD
+              MOVE REPORT-LINE(1:REPORT-LINE-LEN) TO SQL-REPORT-RECORD
+              WRITE SQL-REPORT-RECORD
+           END-IF.
