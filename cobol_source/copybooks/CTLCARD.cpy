@@ -0,0 +1,20 @@
+      *****************************************************************
+      * CTLCARD - SHARED UNATTENDED-RUN CONTROL-CARD LAYOUT           *
+      *                                                                *
+      * COPYed into sql-injection-04, crypto_icsf_csn_dsg1 and         *
+      * x91_35_1 under a 01-level PARM-CARD-RECORD so a single         *
+      * control-card file can supply the username, SQL text, key or   *
+      * message selection, command string and MAX-ROWS cutoff that    *
+      * each program would otherwise ACCEPT from an attended terminal *
+      * or hardcode, allowing the whole suite to be scheduled into an *
+      * unattended batch window.                                       *
+      *****************************************************************
+           05 CC-USERNAME             PIC X(20).
+           05 CC-SQL-TEXT              PIC X(80).
+           05 CC-KEY-NAME              PIC X(16).
+           05 CC-ALGO-FAMILY           PIC X(1).
+           05 CC-MESSAGE-TEXT          PIC X(80).
+           05 CC-COMMAND-STRING        PIC X(80).
+           05 CC-MAX-ROWS              PIC 9(9).
+           05 CC-REPORT-FLAG           PIC X(1).
+           05 FILLER                   PIC X(23).
