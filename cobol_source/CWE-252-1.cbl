@@ -1,6 +1,25 @@
        IDENTIFICATION DIVISION.
       ***************************
        PROGRAM-ID. crypto_icsf_csn_dsg1.
+      *****************************
+      *    Batch sign-and-verify job:
+      *    - reads signature requests (message + key/algorithm
+      *      family) from an optional SIGN-TRANSACTION-FILE so a
+      *      whole day's worth of documents can be run in one job
+      *      instead of the single hardcoded test message.
+      *    - looks the ICSF key label up in KEY-REGISTRY-FILE by a
+      *      short logical key name instead of relying on a single
+      *      key baked into working-storage.
+      *    - reads the padding scheme and hash algorithm for each
+      *      family from an optional SIGNING-CONTROL-FILE so the
+      *      approved algorithm list can change without a recompile.
+      *    - checks RETURN-CODE-S/REASON-CODE-S after every ICSF
+      *      call against REASON-CODE-TABLE before declaring success.
+      *    - accumulates sign/verify counts per family and writes
+      *      them to CONTROL-TOTALS-FILE at end of run.
+      *    - an optional PARM-CARD-FILE control card (shared CTLCARD
+      *      layout) can supply a single message/key/family when no
+      *      transaction file is present, for an unattended run.
       *****************************
        ENVIRONMENT DIVISION.
       *****************************************************************
@@ -8,9 +27,62 @@
        SOURCE-COMPUTER. IBM-370.
        OBJECT-COMPUTER. IBM-370.
       *****************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PARM-CARD-FILE ASSIGN TO PARMCARD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS PARM-CARD-STATUS.
+
+           SELECT OPTIONAL SIGN-TRANSACTION-FILE
+              ASSIGN TO SIGNTXN
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS SIGN-TRANSACTION-STATUS.
+
+           SELECT OPTIONAL SIGNING-CONTROL-FILE
+              ASSIGN TO SIGNCTL
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS SIGNING-CONTROL-STATUS.
+
+           SELECT OPTIONAL KEY-REGISTRY-FILE ASSIGN TO KEYREG
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS KREG-KEY-NAME
+              FILE STATUS IS KEY-REGISTRY-STATUS.
+
+           SELECT CONTROL-TOTALS-FILE ASSIGN TO CTLTOTS
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CONTROL-TOTALS-STATUS.
+
+      *****************
        DATA DIVISION.
       *****************************************************************
        FILE SECTION.
+       FD  PARM-CARD-FILE.
+       01  PARM-CARD-RECORD.
+           COPY CTLCARD.
+
+       FD  SIGN-TRANSACTION-FILE.
+       01  SIGN-TRANSACTION-RECORD.
+           05 TXN-FAMILY               PIC X(1).
+           05 TXN-KEY-NAME             PIC X(16).
+           05 TXN-MESSAGE              PIC X(80).
+
+       FD  SIGNING-CONTROL-FILE.
+       01  SIGNING-CONTROL-RECORD.
+           05 SCTL-D-PADDING           PIC X(8).
+           05 SCTL-D-HASH              PIC X(8).
+           05 SCTL-F-PADDING           PIC X(8).
+           05 SCTL-F-HASH              PIC X(8).
+
+       FD  KEY-REGISTRY-FILE.
+       01  KEY-REGISTRY-RECORD.
+           05 KREG-KEY-NAME            PIC X(16).
+           05 KREG-PRIV-KEY-LABEL      PIC X(64).
+           05 KREG-PUB-KEY-LABEL       PIC X(64).
+
+       FD  CONTROL-TOTALS-FILE.
+       01  CONTROL-TOTALS-RECORD       PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 SERVICE-NAME-GEN PIC X(8).
        01 SERVICE-NAME-VFY PIC X(8).
@@ -48,28 +120,228 @@
               10 V-RULE-5 PIC X(08).
               10 V-RULE-6 PIC X(08).
 
+      * REQ 005 - KEY REGISTRY DEFAULTS AND LOOKUP RESULT
+       01 DEFAULT-PRIV-KEY-LABEL PIC X(64)
+           VALUE 'ICSF.DEFAULT.RSA.PRIVATE'.
+       01 DEFAULT-PUB-KEY-LABEL PIC X(64)
+           VALUE 'ICSF.DEFAULT.RSA.PUBLIC'.
+       01 CURRENT-KEY-NAME PIC X(16).
+
+      * REQ 006 - REASON CODE TRANSLATION TABLE AND CALL RESULT
+       01 REASON-CODE-VALUES.
+           05 FILLER PIC X(48)
+              VALUE "00000000SUCCESSFUL COMPLETION                  ".
+           05 FILLER PIC X(48)
+              VALUE "00000008INVALID KEY LABEL OR KEY TOKEN         ".
+           05 FILLER PIC X(48)
+              VALUE "00000012INVALID RULE ARRAY KEYWORD             ".
+           05 FILLER PIC X(48)
+              VALUE "00000016INSUFFICIENT AUTHORITY TO KEY          ".
+           05 FILLER PIC X(48)
+              VALUE "00000020HASH OR PADDING ALGORITHM NOT SUPPORTED".
+           05 FILLER PIC X(48)
+              VALUE "00000024SIGNATURE VERIFICATION FAILED          ".
+       01 REASON-CODE-TABLE REDEFINES REASON-CODE-VALUES.
+           05 RC-ENTRY OCCURS 6 TIMES INDEXED BY RC-IDX.
+              10 RC-CODE PIC 9(08).
+              10 RC-TEXT PIC X(40).
+       01 RC-DESCRIPTION PIC X(40).
+       01 CURRENT-OPERATION-NAME PIC X(30).
+       01 ICSF-ERROR-SW PIC X(1) VALUE "N".
+          88 ICSF-CALL-FAILED VALUE "Y".
+       01 RUN-FAILED-SW PIC X(1) VALUE "N".
+          88 RUN-HAD-FAILURE VALUE "Y".
+
+      * REQ 008 - PADDING/HASH SELECTED PER RUN, DEFAULTED TO THE
+      * PREVIOUSLY HARDCODED VALUES WHEN NO CONTROL RECORD IS FOUND.
+       01 SIGNING-CONTROL-WS.
+           05 CTL-D-PADDING PIC X(8) VALUE 'PKCS-PSS'.
+           05 CTL-D-HASH    PIC X(8) VALUE 'SHA-384'.
+           05 CTL-F-PADDING PIC X(8) VALUE 'PKCS-1.1'.
+           05 CTL-F-HASH    PIC X(8) VALUE 'SHA-224'.
 
+      * REQ 007 - CURRENT TRANSACTION BEING SIGNED AND VERIFIED
+       01 CURRENT-MESSAGE PIC X(5000).
+       01 CURRENT-FAMILY PIC X(1).
+       01 DEFAULT-TXN-INDEX PIC 9 VALUE 0.
 
+      * REQ 013 - CONTROL TOTALS
+       01 CONTROL-TOTALS.
+           05 D-SIGN-ATTEMPTED PIC 9(9) VALUE 0.
+           05 D-VERIFY-OK      PIC 9(9) VALUE 0.
+           05 F-SIGN-ATTEMPTED PIC 9(9) VALUE 0.
+           05 F-VERIFY-OK      PIC 9(9) VALUE 0.
+       01 WS-RUN-TIMESTAMP PIC X(21).
 
+      * FILE STATUS / SWITCHES
+       01 PARM-CARD-STATUS PIC X(2).
+       01 SIGN-TRANSACTION-STATUS PIC X(2).
+       01 SIGNING-CONTROL-STATUS PIC X(2).
+       01 KEY-REGISTRY-STATUS PIC X(2).
+       01 CONTROL-TOTALS-STATUS PIC X(2).
+
+       01 WS-SWITCHES.
+           05 PARM-CARD-SW          PIC X(1) VALUE "N".
+              88 PARM-CARD-PRESENT          VALUE "Y".
+           05 TRANSACTION-MODE-SW   PIC X(1) VALUE "N".
+              88 TRANSACTION-MODE-ON        VALUE "Y".
+           05 KEY-REGISTRY-SW       PIC X(1) VALUE "N".
+              88 KEY-REGISTRY-AVAIL         VALUE "Y".
+           05 NO-MORE-TXN-SW        PIC X(1) VALUE "N".
+              88 NO-MORE-TRANSACTIONS       VALUE "Y".
 
       *****************************************************************
        PROCEDURE DIVISION.
       *****************************************************************
        MAIN-RTN.
-      
+           PERFORM OPEN-FILES.
+           PERFORM LOAD-SIGNING-CONTROL.
+
+           MOVE "N" TO NO-MORE-TXN-SW.
+           PERFORM GET-NEXT-TRANSACTION.
+           PERFORM PROCESS-TRANSACTION
+              WITH TEST BEFORE
+              UNTIL NO-MORE-TRANSACTIONS.
+
+           PERFORM WRITE-CONTROL-TOTALS.
+           PERFORM CLOSE-FILES.
+
+           DISPLAY '*** TEST PROGRAM ENDED ***'.
+      *    REQ 006/011 - GIVE NIGHTBAT.JCL SOMETHING TO COND ON: A
+      *    NON-ZERO RETURN-CODE WHENEVER ANY ICSF CALL FAILED DURING
+      *    THE RUN, NOT JUST THE LAST ONE CHECKED.
+           IF RUN-HAD-FAILURE
+              MOVE 16 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+      *    REQ 014 - OPEN THE OPTIONAL CONTROL FILES USED FOR AN
+      *    UNATTENDED RUN.
+       OPEN-FILES.
+           OPEN INPUT PARM-CARD-FILE.
+           IF PARM-CARD-STATUS = "00"
+              READ PARM-CARD-FILE
+                 AT END MOVE "N" TO PARM-CARD-SW
+                 NOT AT END MOVE "Y" TO PARM-CARD-SW
+              END-READ
+           ELSE
+              MOVE "N" TO PARM-CARD-SW
+           END-IF.
+
+           OPEN INPUT SIGN-TRANSACTION-FILE.
+           IF SIGN-TRANSACTION-STATUS = "00"
+              MOVE "Y" TO TRANSACTION-MODE-SW
+           ELSE
+              MOVE "N" TO TRANSACTION-MODE-SW
+           END-IF.
+
+           OPEN INPUT KEY-REGISTRY-FILE.
+           IF KEY-REGISTRY-STATUS = "00"
+              MOVE "Y" TO KEY-REGISTRY-SW
+           ELSE
+              MOVE "N" TO KEY-REGISTRY-SW
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE PARM-CARD-FILE.
+           CLOSE SIGN-TRANSACTION-FILE.
+           CLOSE KEY-REGISTRY-FILE.
+
+      *    REQ 008 - READ THE PADDING/HASH CONTROL RECORD, IF ANY,
+      *    OTHERWISE KEEP THE DEFAULTS ALREADY MOVED INTO
+      *    SIGNING-CONTROL-WS ABOVE.
+       LOAD-SIGNING-CONTROL.
+           OPEN INPUT SIGNING-CONTROL-FILE.
+           IF SIGNING-CONTROL-STATUS = "00"
+              READ SIGNING-CONTROL-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE SCTL-D-PADDING TO CTL-D-PADDING
+                    MOVE SCTL-D-HASH    TO CTL-D-HASH
+                    MOVE SCTL-F-PADDING TO CTL-F-PADDING
+                    MOVE SCTL-F-HASH    TO CTL-F-HASH
+              END-READ
+              CLOSE SIGNING-CONTROL-FILE
+           END-IF.
+
+      *    REQ 007/014 - SUPPLY THE NEXT SIGNATURE REQUEST, EITHER
+      *    FROM THE TRANSACTION FILE, THE CONTROL CARD, OR (WHEN
+      *    NEITHER IS PRESENT) THE ORIGINAL TWO HARDCODED TEST
+      *    MESSAGES SO A STANDALONE RUN BEHAVES AS BEFORE.
+       GET-NEXT-TRANSACTION.
+           IF TRANSACTION-MODE-ON
+              READ SIGN-TRANSACTION-FILE
+                 AT END MOVE "Y" TO NO-MORE-TXN-SW
+                 NOT AT END
+                    MOVE TXN-MESSAGE TO CURRENT-MESSAGE
+                    MOVE TXN-FAMILY TO CURRENT-FAMILY
+                    MOVE TXN-KEY-NAME TO CURRENT-KEY-NAME
+              END-READ
+           ELSE
+              IF PARM-CARD-PRESENT AND CC-MESSAGE-TEXT NOT = SPACES
+                 IF DEFAULT-TXN-INDEX > 0
+                    MOVE "Y" TO NO-MORE-TXN-SW
+                 ELSE
+                    ADD 1 TO DEFAULT-TXN-INDEX
+                    MOVE CC-MESSAGE-TEXT TO CURRENT-MESSAGE
+                    MOVE CC-KEY-NAME TO CURRENT-KEY-NAME
+                    IF CC-ALGO-FAMILY = SPACE
+                       MOVE "D" TO CURRENT-FAMILY
+                    ELSE
+                       MOVE CC-ALGO-FAMILY TO CURRENT-FAMILY
+                    END-IF
+                 END-IF
+              ELSE
+                 IF DEFAULT-TXN-INDEX >= 2
+                    MOVE "Y" TO NO-MORE-TXN-SW
+                 ELSE
+                    ADD 1 TO DEFAULT-TXN-INDEX
+                    MOVE MY-MESSAGE TO CURRENT-MESSAGE
+                    IF DEFAULT-TXN-INDEX = 1
+                       MOVE "D" TO CURRENT-FAMILY
+                       MOVE "RSA-D-DEFAULT" TO CURRENT-KEY-NAME
+                    ELSE
+                       MOVE "F" TO CURRENT-FAMILY
+                       MOVE "RSA-F-DEFAULT" TO CURRENT-KEY-NAME
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+      *    REQ 007 - SIGN AND VERIFY ONE TRANSACTION WITH THE FAMILY
+      *    IT ASKED FOR, THEN FETCH THE NEXT ONE.
+       PROCESS-TRANSACTION.
+           IF CURRENT-FAMILY = "D"
+              PERFORM SIGN-AND-VERIFY-D-FAMILY
+           ELSE
+              IF CURRENT-FAMILY = "F"
+                 PERFORM SIGN-AND-VERIFY-F-FAMILY
+              ELSE
+                 DISPLAY "UNKNOWN ALGORITHM FAMILY '" CURRENT-FAMILY
+                    "', SKIPPING TRANSACTION"
+              END-IF
+           END-IF.
+           PERFORM GET-NEXT-TRANSACTION.
+
       *****************************************************************
       ***** ******** ******** D family  *******************************
       *****************************************************************
-
+       SIGN-AND-VERIFY-D-FAMILY.
+           ADD 1 TO D-SIGN-ATTEMPTED.
 
            MOVE 0 TO EXIT-DATA-LENGTH-S.
            MOVE 'RSA' TO RULE-1 IN RULE-ARRAY-S .
-           MOVE 'PKCS-PSS' TO RULE-2  IN RULE-ARRAY-S . *> good padding
+           MOVE CTL-D-PADDING TO RULE-2 IN RULE-ARRAY-S . *> padding
            MOVE 'HASH' TO RULE-3 IN RULE-ARRAY-S .
-           MOVE 'SHA-384' TO RULE-4  IN RULE-ARRAY-S . *> good sign hash
+           MOVE CTL-D-HASH TO RULE-4 IN RULE-ARRAY-S . *> good sign hash
            MOVE 4 TO RULE-ARRAY-COUNT-S .
-           MOVE MY-MESSAGE TO DATA-VALUE .
-           MOVE 18 TO DATA-VALUE-LENGTH .
+           MOVE CURRENT-MESSAGE TO DATA-VALUE .
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CURRENT-MESSAGE TRAILING))
+              TO DATA-VALUE-LENGTH .
+
+           PERFORM LOOKUP-KEY.
 
       *    Skipping other parameters that are not required
       *    for the purpose of this testcase
@@ -91,41 +363,57 @@
                                    SIGN-BIT-LENGTH
                                    SIGN-FIELD.
 
-           MOVE 0 TO EXIT-DATA-LENGTH-S.
-           MOVE 'RSA' TO V-RULE-1 .
-           MOVE RULE-2 TO V-RULE-2 .
-           MOVE RULE-3 TO V-RULE-3 .
-           MOVE RULE-4 TO V-RULE-4 .
-           MOVE 'PKI-CHK' TO V-RULE-5 .
-           MOVE 5 TO RULE-ARRAY-COUNT-S .
+           MOVE 'CSNDDSG SIGNATURE GENERATE' TO CURRENT-OPERATION-NAME.
+           PERFORM CHECK-ICSF-RESULT.
 
-      *    CWE 252
-           CALL SERVICE-NAME-VFY USING RETURN-CODE-S *> CWE 252
-                              REASON-CODE-S
-                              EXIT-DATA-LENGTH-S
-                              EXIT-DATA-S
-                              RULE-ARRAY-COUNT-S
-                              V-RULE-ARRAY-S
-                              PUB-KEY-IDENTIFIER-LENGTH
-                              PUB-KEY-IDENTIFIER
-                              DATA-VALUE-LENGTH
-                              DATA-VALUE
-                              SIGN-FIELD-LENGTH
-                              SIGN-FIELD.
-
-           DISPLAY '*** Digital Signature Verify Succeded ***'.
+           IF NOT ICSF-CALL-FAILED
+              MOVE 0 TO EXIT-DATA-LENGTH-S
+              MOVE 'RSA' TO V-RULE-1
+              MOVE RULE-2 TO V-RULE-2
+              MOVE RULE-3 TO V-RULE-3
+              MOVE RULE-4 TO V-RULE-4
+              MOVE 'PKI-CHK' TO V-RULE-5
+              MOVE 5 TO RULE-ARRAY-COUNT-S
+
+      *       CWE 252
+              CALL SERVICE-NAME-VFY USING RETURN-CODE-S *> CWE 252
+                                 REASON-CODE-S
+                                 EXIT-DATA-LENGTH-S
+                                 EXIT-DATA-S
+                                 RULE-ARRAY-COUNT-S
+                                 V-RULE-ARRAY-S
+                                 PUB-KEY-IDENTIFIER-LENGTH
+                                 PUB-KEY-IDENTIFIER
+                                 DATA-VALUE-LENGTH
+                                 DATA-VALUE
+                                 SIGN-FIELD-LENGTH
+                                 SIGN-FIELD
 
+              MOVE 'CSNDDSV SIGNATURE VERIFY' TO CURRENT-OPERATION-NAME
+              PERFORM CHECK-ICSF-RESULT
+
+              IF NOT ICSF-CALL-FAILED
+                 DISPLAY '*** Digital Signature Verify Succeded ***'
+                 ADD 1 TO D-VERIFY-OK
+              END-IF
+           END-IF.
 
       ***** ******** ******** F family  *******************************
 
+       SIGN-AND-VERIFY-F-FAMILY.
+           ADD 1 TO F-SIGN-ATTEMPTED.
+
            MOVE 0 TO EXIT-DATA-LENGTH-S.
            MOVE 'RSA' TO RULE-1 IN RULE-ARRAY-S .
-           MOVE 'PKCS-1.1' TO RULE-2  IN RULE-ARRAY-S . *> good padding
+           MOVE CTL-F-PADDING TO RULE-2 IN RULE-ARRAY-S . *> padding
            MOVE 'HASH' TO RULE-3 IN RULE-ARRAY-S .
-           MOVE 'SHA-224' TO RULE-4  IN RULE-ARRAY-S . *> good sign hash
+           MOVE CTL-F-HASH TO RULE-4 IN RULE-ARRAY-S . *> good sign hash
            MOVE 4 TO RULE-ARRAY-COUNT-S .
-           MOVE MY-MESSAGE TO DATA-VALUE .
-           MOVE 18 TO DATA-VALUE-LENGTH .
+           MOVE CURRENT-MESSAGE TO DATA-VALUE .
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CURRENT-MESSAGE TRAILING))
+              TO DATA-VALUE-LENGTH .
+
+           PERFORM LOOKUP-KEY.
 
       *    Skipping other parameters that are not required
       *    for the purpose of this testcase
@@ -147,31 +435,120 @@
                                    SIGN-BIT-LENGTH
                                    SIGN-FIELD.
 
-           MOVE 0 TO EXIT-DATA-LENGTH-S.
-           MOVE 'RSA' TO V-RULE-1 .
-           MOVE RULE-2 TO V-RULE-2 .
-           MOVE RULE-3 TO V-RULE-3 .
-           MOVE RULE-4 TO V-RULE-4 .
-           MOVE 'PKI-CHK' TO V-RULE-5 .
-           MOVE 5 TO RULE-ARRAY-COUNT-S .
+           MOVE 'CSNFDSG SIGNATURE GENERATE' TO CURRENT-OPERATION-NAME.
+           PERFORM CHECK-ICSF-RESULT.
 
-      *    CWE 252
-           CALL SERVICE-NAME-VFY USING RETURN-CODE-S *> CWE 252
-                                REASON-CODE-S
-                                EXIT-DATA-LENGTH-S
-                                EXIT-DATA-S
-                                RULE-ARRAY-COUNT-S
-                                V-RULE-ARRAY-S
-                                PUB-KEY-IDENTIFIER-LENGTH
-                                PUB-KEY-IDENTIFIER
-                                DATA-VALUE-LENGTH
-                                DATA-VALUE
-                                SIGN-FIELD-LENGTH
+           IF NOT ICSF-CALL-FAILED
+              MOVE 0 TO EXIT-DATA-LENGTH-S
+              MOVE 'RSA' TO V-RULE-1
+              MOVE RULE-2 TO V-RULE-2
+              MOVE RULE-3 TO V-RULE-3
+              MOVE RULE-4 TO V-RULE-4
+              MOVE 'PKI-CHK' TO V-RULE-5
+              MOVE 5 TO RULE-ARRAY-COUNT-S
+
+      *       CWE 252
+              CALL SERVICE-NAME-VFY USING RETURN-CODE-S *> CWE 252
+                                   REASON-CODE-S
+                                   EXIT-DATA-LENGTH-S
+                                   EXIT-DATA-S
+                                   RULE-ARRAY-COUNT-S
+                                   V-RULE-ARRAY-S
+                                   PUB-KEY-IDENTIFIER-LENGTH
+                                   PUB-KEY-IDENTIFIER
+                                   DATA-VALUE-LENGTH
+                                   DATA-VALUE
+                                   SIGN-FIELD-LENGTH
+                                   SIGN-FIELD
 
-           DISPLAY '*** Digital Signature Verify Succeded ***'.
+              MOVE 'CSNFDSV SIGNATURE VERIFY' TO CURRENT-OPERATION-NAME
+              PERFORM CHECK-ICSF-RESULT
 
+              IF NOT ICSF-CALL-FAILED
+                 DISPLAY '*** Digital Signature Verify Succeded ***'
+                 ADD 1 TO F-VERIFY-OK
+              END-IF
+           END-IF.
 
+      *    REQ 005 - LOOK CURRENT-KEY-NAME UP IN KEY-REGISTRY-FILE AND
+      *    MOVE THE ICSF KEY LABELS IT FINDS INTO PRIV-KEY-IDENTIFIER
+      *    AND PUB-KEY-IDENTIFIER, FALLING BACK TO THE SHOP DEFAULT
+      *    KEY LABELS WHEN THE LOGICAL NAME ISN'T REGISTERED.
+       LOOKUP-KEY.
+           MOVE DEFAULT-PRIV-KEY-LABEL TO PRIV-KEY-IDENTIFIER.
+           MOVE DEFAULT-PUB-KEY-LABEL TO PUB-KEY-IDENTIFIER.
+           IF KEY-REGISTRY-AVAIL
+              MOVE CURRENT-KEY-NAME TO KREG-KEY-NAME
+              READ KEY-REGISTRY-FILE
+                 INVALID KEY CONTINUE
+                 NOT INVALID KEY
+                    MOVE KREG-PRIV-KEY-LABEL TO PRIV-KEY-IDENTIFIER
+                    MOVE KREG-PUB-KEY-LABEL TO PUB-KEY-IDENTIFIER
+              END-READ
+           END-IF.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(PRIV-KEY-IDENTIFIER))
+              TO PRIV-KEY-IDENTIFIER-LENGTH.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(PUB-KEY-IDENTIFIER))
+              TO PUB-KEY-IDENTIFIER-LENGTH.
 
-           DISPLAY '*** TEST PROGRAM ENDED ***'
-           STOP RUN.
-           
\ No newline at end of file
+      *    REQ 006 - TRANSLATE RETURN-CODE-S/REASON-CODE-S INTO A
+      *    HUMAN READABLE MESSAGE AND SET ICSF-ERROR-SW SO THE CALLER
+      *    KNOWS WHETHER THE LAST CALL ACTUALLY SUCCEEDED.
+       CHECK-ICSF-RESULT.
+           IF RETURN-CODE-S = 0
+              MOVE "N" TO ICSF-ERROR-SW
+           ELSE
+              MOVE "Y" TO ICSF-ERROR-SW
+              SET RUN-HAD-FAILURE TO TRUE
+              SET RC-IDX TO 1
+              SEARCH RC-ENTRY
+                 AT END MOVE "UNKNOWN ICSF ERROR" TO RC-DESCRIPTION
+                 WHEN RC-CODE(RC-IDX) = REASON-CODE-S
+                    MOVE RC-TEXT(RC-IDX) TO RC-DESCRIPTION
+              END-SEARCH
+              DISPLAY "*** ICSF CALL FAILED: " CURRENT-OPERATION-NAME
+              DISPLAY "    RETURN CODE: " RETURN-CODE-S
+              DISPLAY "    REASON CODE: " REASON-CODE-S
+                 " - " RC-DESCRIPTION
+           END-IF.
+
+      *    REQ 013 - WRITE THE DAILY SIGN/VERIFY CONTROL TOTALS,
+      *    BROKEN OUT BY ALGORITHM FAMILY.
+       WRITE-CONTROL-TOTALS.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP.
+           OPEN OUTPUT CONTROL-TOTALS-FILE.
+           IF CONTROL-TOTALS-STATUS = "00"
+              MOVE SPACES TO CONTROL-TOTALS-RECORD
+              STRING "SIGN/VERIFY CONTROL TOTALS - RUN "
+                     WS-RUN-TIMESTAMP DELIMITED BY SIZE
+                 INTO CONTROL-TOTALS-RECORD
+              END-STRING
+              WRITE CONTROL-TOTALS-RECORD
+              DISPLAY CONTROL-TOTALS-RECORD
+
+              MOVE SPACES TO CONTROL-TOTALS-RECORD
+              STRING "RSA/PKCS-PSS/SHA-384 (D) FAMILY - ATTEMPTED: "
+                     D-SIGN-ATTEMPTED DELIMITED BY SIZE
+                     "  VERIFIED OK: " DELIMITED BY SIZE
+                     D-VERIFY-OK DELIMITED BY SIZE
+                 INTO CONTROL-TOTALS-RECORD
+              END-STRING
+              WRITE CONTROL-TOTALS-RECORD
+              DISPLAY CONTROL-TOTALS-RECORD
+
+              MOVE SPACES TO CONTROL-TOTALS-RECORD
+              STRING "RSA/PKCS-1.1/SHA-224 (F) FAMILY - ATTEMPTED: "
+                     F-SIGN-ATTEMPTED DELIMITED BY SIZE
+                     "  VERIFIED OK: " DELIMITED BY SIZE
+                     F-VERIFY-OK DELIMITED BY SIZE
+                 INTO CONTROL-TOTALS-RECORD
+              END-STRING
+              WRITE CONTROL-TOTALS-RECORD
+              DISPLAY CONTROL-TOTALS-RECORD
+
+              CLOSE CONTROL-TOTALS-FILE
+           ELSE
+              DISPLAY "*** UNABLE TO OPEN CONTROL-TOTALS-FILE, STATUS: "
+                 CONTROL-TOTALS-STATUS
+              SET RUN-HAD-FAILURE TO TRUE
+           END-IF.
